@@ -0,0 +1,49 @@
+      ****************************************************************
+      * Copybook name:   LKREQUE
+      * Original author: CALC MAINTENANCE TEAM
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  --------------------------------------
+      * 08/08/26  MAINT         Pulled LK-REQUEST out of CALC into a
+      *                         shared copybook so CALCBAT (and any
+      *                         other future caller) builds the exact
+      *                         same layout CALC expects, instead of
+      *                         re-keying it by hand.
+      * 08/08/26  MAINT         Added LK-RETURN-CODE so callers can
+      *                         test the outcome of a request instead
+      *                         of scraping SYSOUT.
+      * 08/08/26  MAINT         Added return code 30 for arithmetic
+      *                         exceptions (zero divisor / size error).
+      * 08/08/26  MAINT         Made LK-VALUE-ONE/LK-VALUE-TWO and
+      *                         LK-RESULT-MASK signed so correction and
+      *                         reversal transactions can carry a
+      *                         negative amount directly.
+      * 08/08/26  MAINT         Added LK-ROUNDING-MODE so callers can
+      *                         choose ROUNDED vs TRUNCATED results on
+      *                         MULTIPLY/DIVIDE/EXPONENT.
+      * 08/08/26  MAINT         Added LK-RESULT-VALUE (numeric, not
+      *                         edited) so CALCBAT can accumulate a
+      *                         control total across a run without
+      *                         having to de-edit LK-RESULT-MASK.
+      *
+      * LK-RETURN-CODE values set by CALC:
+      *     00  REQUEST COMPLETED SUCCESSFULLY
+      *     10  LK-OPERATION IS NOT VALID
+      *     20  LK-VALUE-ONE MUST BE NUMERIC
+      *     21  LK-VALUE-TWO MUST BE NUMERIC
+      *     30  ARITHMETIC EXCEPTION (DIVIDE BY ZERO / SIZE ERROR)
+      *
+      * LK-ROUNDING-MODE values recognized by CALC:
+      *     R   ROUND THE RESULT (DEFAULT)
+      *     T   TRUNCATE THE RESULT
+      ****************************************************************
+       01  LK-REQUEST.
+           05  LK-SIZE           PIC S9(4)     COMP.
+           05  LK-OPERATION      PIC X(01).
+           05  LK-VALUE-ONE      PIC S9(05)V99.
+           05  LK-VALUE-TWO      PIC S9(05)V99.
+           05  LK-RETURN-CODE    PIC 9(02).
+           05  LK-ROUNDING-MODE  PIC X(01).
+           05  LK-RESULT-VALUE   PIC S9(10)V99.
+           05  LK-RESULT-MASK    PIC -(14)9,99.
