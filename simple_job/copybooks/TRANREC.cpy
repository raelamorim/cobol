@@ -0,0 +1,20 @@
+      ****************************************************************
+      * Copybook name:   TRANREC
+      * Original author: CALC MAINTENANCE TEAM
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  --------------------------------------
+      * 08/08/26  MAINT         Input transaction record for CALCBAT,
+      *                         one calc request per record.
+      * 08/08/26  MAINT         Made TRAN-VALUE-ONE/TWO signed to
+      *                         match LK-VALUE-ONE/TWO.
+      * 08/08/26  MAINT         Added TRAN-ROUNDING-MODE so a batch
+      *                         transaction can request truncation
+      *                         instead of the default rounding.
+      ****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-OPERATION     PIC X(01).
+           05  TRAN-VALUE-ONE     PIC S9(05)V99.
+           05  TRAN-VALUE-TWO     PIC S9(05)V99.
+           05  TRAN-ROUNDING-MODE PIC X(01).
