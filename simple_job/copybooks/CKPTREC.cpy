@@ -0,0 +1,31 @@
+      ****************************************************************
+      * Copybook name:   CKPTREC
+      * Original author: CALC MAINTENANCE TEAM
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  --------------------------------------
+      * 08/08/26  MAINT         Checkpoint record for CALCBAT restart
+      *                         support - the number of input records
+      *                         already processed by the last run.
+      * 08/08/26  MAINT         Added the running control-total counts
+      *                         and sum alongside the record count so a
+      *                         restart resumes the SAME totals the
+      *                         aborted run had built up, instead of
+      *                         910-WRITE-SUMMARY reporting only the
+      *                         records processed since the restart.
+      ****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT      PIC 9(09).
+           05  CKPT-COUNT-ADD         PIC 9(09).
+           05  CKPT-COUNT-SUB         PIC 9(09).
+           05  CKPT-COUNT-MUL         PIC 9(09).
+           05  CKPT-COUNT-DIV         PIC 9(09).
+           05  CKPT-COUNT-REM         PIC 9(09).
+           05  CKPT-COUNT-EXP         PIC 9(09).
+           05  CKPT-COUNT-REJECT-OP   PIC 9(09).
+           05  CKPT-COUNT-REJECT-V1   PIC 9(09).
+           05  CKPT-COUNT-REJECT-V2   PIC 9(09).
+           05  CKPT-COUNT-REJECT-ARITH PIC 9(09).
+           05  CKPT-SUM-RESULT        PIC S9(16)V99.
+           05  CKPT-SUM-OVERFLOW      PIC X(01).
