@@ -0,0 +1,19 @@
+      ****************************************************************
+      * Copybook name:   RESLTREC
+      * Original author: CALC MAINTENANCE TEAM
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  --------------------------------------
+      * 08/08/26  MAINT         Output result record for CALCBAT, one
+      *                         per input transaction record.
+      * 08/08/26  MAINT         Made RES-VALUE-ONE/TWO and
+      *                         RES-RESULT-MASK signed to match
+      *                         LK-VALUE-ONE/TWO and LK-RESULT-MASK.
+      ****************************************************************
+       01  RESULT-RECORD.
+           05  RES-OPERATION     PIC X(01).
+           05  RES-VALUE-ONE     PIC S9(05)V99.
+           05  RES-VALUE-TWO     PIC S9(05)V99.
+           05  RES-RETURN-CODE   PIC 9(02).
+           05  RES-RESULT-MASK   PIC -(14)9,99.
