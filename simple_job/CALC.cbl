@@ -6,7 +6,67 @@
       * Date      Author        Maintenance Requirement               
       * --------- ------------  --------------------------------------
       * 04/01/20  ISRAEL        Created for COBOL project
-      *                                                               
+      * 08/08/26  MAINT         Moved LK-REQUEST to the LKREQUE
+      *                         copybook and exposed LK-RESULT-MASK so
+      *                         the new CALCBAT batch driver can pick
+      *                         up the formatted result. Corrected the
+      *                         WK-RESULT/WK-RESULT-MASK/LK-VALUE-ONE/
+      *                         LK-VALUE-TWO PICTUREs (doubled-up V and
+      *                         , clauses) which kept this program from
+      *                         compiling at all.
+      * 08/08/26  MAINT         Set LK-RETURN-CODE in 000-HOUSEKEEPING
+      *                         so callers can branch on the outcome
+      *                         instead of parsing the DISPLAY lines.
+      * 08/08/26  MAINT         Guarded the '/' branch of 100-MAINLINE
+      *                         against a zero divisor and added
+      *                         ON SIZE ERROR to every arithmetic verb
+      *                         so one bad transaction fails cleanly
+      *                         instead of abending the batch.
+      * 08/08/26  MAINT         Added '%'/'M' (remainder) and 'E'
+      *                         (exponent) LK-OPERATION values so fee
+      *                         schedules needing proration or powers
+      *                         no longer have to pre-compute those
+      *                         outside CALC.
+      * 08/08/26  MAINT         200-CLEANUP now writes a persistent
+      *                         audit record for every transaction
+      *                         (successful or rejected) so a result
+      *                         can be traced after the SYSOUT has
+      *                         rolled off.
+      * 08/08/26  MAINT         Made WK-RESULT/WK-QUOTIENT and the
+      *                         audit result signed to carry negative
+      *                         correction/reversal amounts through to
+      *                         WK-RESULT-MASK and the audit trail.
+      * 08/08/26  MAINT         Added LK-ROUNDING-MODE handling -
+      *                         MULTIPLY/DIVIDE/EXPONENT are ROUNDED by
+      *                         default, TRUNCATED on request, so
+      *                         interest and pro-rata fee calcs do not
+      *                         silently lose digits past two decimals.
+      * 08/08/26  MAINT         200-CLEANUP now also sets
+      *                         LK-RESULT-VALUE so a calling batch
+      *                         driver can total results without
+      *                         parsing the edited mask.
+      * 08/08/26  MAINT         000-HOUSEKEEPING now resets WK-RESULT
+      *                         before validation so a rejected request
+      *                         cannot carry the previous call's result
+      *                         into LK-RESULT-MASK/LK-RESULT-VALUE and
+      *                         the audit record. Guarded 160-EXPONENT
+      *                         against a zero base with a negative
+      *                         exponent - ON SIZE ERROR does not catch
+      *                         it, so it was silently succeeding with
+      *                         a zero result.
+      * 08/08/26  MAINT         WK-QUOTIENT dropped its decimal places
+      *                         so 150-REMAINDER's DIVIDE truncates the
+      *                         quotient to an integer before deriving
+      *                         the remainder, instead of truncating to
+      *                         two decimals and returning ~zero.
+      *                         210-WRITE-AUDIT now checks
+      *                         WK-AUDIT-STATUS after the OPEN OUTPUT
+      *                         fallback and after WRITE AUDIT-RECORD,
+      *                         and stops the run on anything other
+      *                         than '00' - an audit record silently
+      *                         lost was the one gap left when file
+      *                         status checking was added everywhere
+      *                         else.
       ****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  CALC.
@@ -23,23 +83,39 @@
        SPECIAL-NAMES. 
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
+       FILE-CONTROL.
+           SELECT AUDIT-FILE      ASSIGN TO "AUDITLOG"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WK-AUDIT-STATUS.
       ****************************************************************
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-OPERATION      PIC X(01).
+           05  AUD-VALUE-ONE      PIC S9(05)V99.
+           05  AUD-VALUE-TWO      PIC S9(05)V99.
+           05  AUD-RETURN-CODE    PIC 9(02).
+           05  AUD-RESULT         PIC S9(10)V99.
+           05  AUD-RUN-DATE       PIC 9(08).
+           05  AUD-RUN-TIME       PIC 9(08).
       ****************************************************************
        WORKING-STORAGE SECTION.
        01  WK-UTILS.
            05  WK-MESSAGE     PIC X(40)    VALUE SPACES.
-           05  WK-RESULT      PIC  9(10)V(99).
-           05  WK-RESULT-MASK PIC  9(15),(99).
+           05  WK-RESULT      PIC S9(10)V99.
+           05  WK-RESULT-MASK PIC -(14)9,99.
+           05  WK-QUOTIENT    PIC S9(10).
+       01  WK-AUDIT-CONTROLS.
+           05  WK-AUDIT-STATUS   PIC X(02)  VALUE SPACES.
+           05  WK-AUDIT-OPEN     PIC X(01)  VALUE 'N'.
+              88  WK-AUDIT-IS-OPEN          VALUE 'Y'.
+           05  WK-RUN-DATE       PIC 9(08)  VALUE ZEROS.
+           05  WK-RUN-TIME       PIC 9(08)  VALUE ZEROS.
       ****************************************************************
        LINKAGE SECTION.
-       01  LK-REQUEST.
-           05  LK-SIZE        PIC S9(4)     COMP.
-           05  LK-OPERATION   PIC X(01).
-           05  LK-VALUE-ONE   PIC 9(05)V(99).
-           05  LK-VALUE-TWO   PIC 9(05)V(99).
+           COPY LKREQUE.
       ****************************************************************
        PROCEDURE DIVISION USING LK-REQUEST.
 
@@ -52,20 +128,31 @@
       ****************************************************************
        000-HOUSEKEEPING.
 
+           MOVE ZEROS TO LK-RETURN-CODE.
+           MOVE ZEROS TO WK-RESULT.
+
            INSPECT LK-OPERATION REPLACING ALL LOW-VALUES BY SPACES.
 
+           IF LK-ROUNDING-MODE NOT EQUAL 'T'
+              MOVE 'R' TO LK-ROUNDING-MODE
+           END-IF.
+
            IF LK-OPERATION NOT EQUAL '+' AND '-' AND '/' AND '*'
+                                    AND '%' AND 'M' AND 'E'
               DISPLAY 'OPERATION IS NOT VALID'
+              MOVE 10 TO LK-RETURN-CODE
               PERFORM 200-CLEANUP
            END-IF.
-           
+
            IF LK-VALUE-ONE IS NOT NUMERIC
               DISPLAY 'VALUE ONE MUST BE NUMERIC'
+              MOVE 20 TO LK-RETURN-CODE
               PERFORM 200-CLEANUP
            END-IF.
 
            IF LK-VALUE-TWO IS NOT NUMERIC
               DISPLAY 'VALUE TWO MUST BE NUMERIC'
+              MOVE 21 TO LK-RETURN-CODE
               PERFORM 200-CLEANUP
            END-IF.
 
@@ -77,43 +164,205 @@
       ****************************************************************
        100-MAINLINE.
 
-           EVALUATE LK-OPERATION 
+           EVALUATE LK-OPERATION
                WHEN '+'
-                     ADD LK-VALUE-ONE 
-                      TO LK-VALUE-TWO 
+                     ADD LK-VALUE-ONE
+                      TO LK-VALUE-TWO
                   GIVING WK-RESULT
+                   ON SIZE ERROR
+                      MOVE 30 TO LK-RETURN-CODE
+                      PERFORM 200-CLEANUP
+               END-ADD
                WHEN '-'
-                  SUBTRACT LK-VALUE-TWO 
-                      FROM LK-VALUE-ONE 
+                  SUBTRACT LK-VALUE-TWO
+                      FROM LK-VALUE-ONE
                     GIVING WK-RESULT
+                   ON SIZE ERROR
+                      MOVE 30 TO LK-RETURN-CODE
+                      PERFORM 200-CLEANUP
+               END-SUBTRACT
                WHEN '/'
-                  DIVIDE LK-VALUE-ONE
-                      BY LK-VALUE-TWO
-                  GIVING WK-RESULT 
-               WHEN '*'  
-                  MULTIPLY LK-VALUE-ONE 
-                        BY LK-VALUE-TWO
-                  GIVING WK-RESULT 
+                  PERFORM 130-DIVIDE THRU 130-EXIT
+               WHEN '*'
+                  PERFORM 140-MULTIPLY THRU 140-EXIT
+               WHEN '%'
+               WHEN 'M'
+                  PERFORM 150-REMAINDER THRU 150-EXIT
+               WHEN 'E'
+                  PERFORM 160-EXPONENT THRU 160-EXIT
            END-EVALUATE.
-      
+
        100-EXIT.
            EXIT.
 
+      ****************************************************************
+      *  Division - guarded against a zero divisor and, unless the
+      *  caller asked to truncate, rounded to WK-RESULT's precision.
+      ****************************************************************
+       130-DIVIDE.
+
+           IF LK-VALUE-TWO EQUAL ZERO
+              DISPLAY 'VALUE TWO MUST NOT BE ZERO FOR DIVISION'
+              MOVE 30 TO LK-RETURN-CODE
+              PERFORM 200-CLEANUP
+           END-IF.
+
+           IF LK-ROUNDING-MODE EQUAL 'T'
+              DIVIDE LK-VALUE-ONE BY LK-VALUE-TWO GIVING WK-RESULT
+                 ON SIZE ERROR
+                    MOVE 30 TO LK-RETURN-CODE
+                    PERFORM 200-CLEANUP
+              END-DIVIDE
+           ELSE
+              DIVIDE LK-VALUE-ONE BY LK-VALUE-TWO
+                 GIVING WK-RESULT ROUNDED
+                 ON SIZE ERROR
+                    MOVE 30 TO LK-RETURN-CODE
+                    PERFORM 200-CLEANUP
+              END-DIVIDE
+           END-IF.
+
+       130-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *  Multiplication - rounded to WK-RESULT's precision unless the
+      *  caller asked to truncate.
+      ****************************************************************
+       140-MULTIPLY.
+
+           IF LK-ROUNDING-MODE EQUAL 'T'
+              MULTIPLY LK-VALUE-ONE BY LK-VALUE-TWO GIVING WK-RESULT
+                 ON SIZE ERROR
+                    MOVE 30 TO LK-RETURN-CODE
+                    PERFORM 200-CLEANUP
+              END-MULTIPLY
+           ELSE
+              MULTIPLY LK-VALUE-ONE BY LK-VALUE-TWO
+                 GIVING WK-RESULT ROUNDED
+                 ON SIZE ERROR
+                    MOVE 30 TO LK-RETURN-CODE
+                    PERFORM 200-CLEANUP
+              END-MULTIPLY
+           END-IF.
+
+       140-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *  Remainder - used for remainder-based fee proration.  The
+      *  quotient is discarded; only the remainder is returned.
+      ****************************************************************
+       150-REMAINDER.
+
+           IF LK-VALUE-TWO EQUAL ZERO
+              DISPLAY 'VALUE TWO MUST NOT BE ZERO FOR REMAINDER'
+              MOVE 30 TO LK-RETURN-CODE
+              PERFORM 200-CLEANUP
+           END-IF.
+
+           DIVIDE LK-VALUE-ONE BY LK-VALUE-TWO
+              GIVING WK-QUOTIENT
+              REMAINDER WK-RESULT
+              ON SIZE ERROR
+                 MOVE 30 TO LK-RETURN-CODE
+                 PERFORM 200-CLEANUP
+           END-DIVIDE.
+
+       150-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *  Exponentiation - LK-VALUE-ONE raised to LK-VALUE-TWO, rounded
+      *  to WK-RESULT's precision unless the caller asked to truncate.
+      ****************************************************************
+       160-EXPONENT.
+
+           IF LK-VALUE-ONE EQUAL ZERO AND LK-VALUE-TWO < ZERO
+              DISPLAY 'VALUE ONE MUST NOT BE ZERO FOR A NEGATIVE '
+                      'EXPONENT'
+              MOVE 30 TO LK-RETURN-CODE
+              PERFORM 200-CLEANUP
+           END-IF.
+
+           IF LK-ROUNDING-MODE EQUAL 'T'
+              COMPUTE WK-RESULT = LK-VALUE-ONE ** LK-VALUE-TWO
+                 ON SIZE ERROR
+                    MOVE 30 TO LK-RETURN-CODE
+                    PERFORM 200-CLEANUP
+              END-COMPUTE
+           ELSE
+              COMPUTE WK-RESULT ROUNDED = LK-VALUE-ONE ** LK-VALUE-TWO
+                 ON SIZE ERROR
+                    MOVE 30 TO LK-RETURN-CODE
+                    PERFORM 200-CLEANUP
+              END-COMPUTE
+           END-IF.
+
+       160-EXIT.
+           EXIT.
+
       ****************************************************************
       *  Final Procedures
       ****************************************************************
        200-CLEANUP.
 
            MOVE WK-RESULT              TO WK-RESULT-MASK.
-      
+           MOVE WK-RESULT              TO LK-RESULT-VALUE.
+           MOVE WK-RESULT-MASK         TO LK-RESULT-MASK.
+
            DISPLAY 'FINAL RESULT: '
-                   WK-RESULT-MASK.
-                 
+                   WK-RESULT-MASK
+                   ' RETURN CODE: ' LK-RETURN-CODE.
+
+           PERFORM 210-WRITE-AUDIT THRU 210-EXIT.
+
            GOBACK.
 
        200-EXIT.
            EXIT.
 
+      ****************************************************************
+      *  Persistent audit trail - one record per CALC transaction,
+      *  successful or rejected, so a result can be traced back long
+      *  after the job's SYSOUT has rolled off.
+      ****************************************************************
+       210-WRITE-AUDIT.
+
+           IF NOT WK-AUDIT-IS-OPEN
+              OPEN EXTEND AUDIT-FILE
+              IF WK-AUDIT-STATUS EQUAL '35'
+                 OPEN OUTPUT AUDIT-FILE
+              END-IF
+              IF WK-AUDIT-STATUS NOT = '00'
+                 DISPLAY 'CALC: UNABLE TO OPEN AUDITLOG, STATUS = '
+                         WK-AUDIT-STATUS
+                 STOP RUN
+              END-IF
+              SET WK-AUDIT-IS-OPEN TO TRUE
+           END-IF.
+
+           ACCEPT WK-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WK-RUN-TIME FROM TIME.
+
+           MOVE LK-OPERATION           TO AUD-OPERATION.
+           MOVE LK-VALUE-ONE           TO AUD-VALUE-ONE.
+           MOVE LK-VALUE-TWO           TO AUD-VALUE-TWO.
+           MOVE LK-RETURN-CODE         TO AUD-RETURN-CODE.
+           MOVE WK-RESULT              TO AUD-RESULT.
+           MOVE WK-RUN-DATE            TO AUD-RUN-DATE.
+           MOVE WK-RUN-TIME            TO AUD-RUN-TIME.
+
+           WRITE AUDIT-RECORD.
+           IF WK-AUDIT-STATUS NOT = '00'
+              DISPLAY 'CALC: ERROR WRITING AUDITLOG, STATUS = '
+                      WK-AUDIT-STATUS
+              STOP RUN
+           END-IF.
+
+       210-EXIT.
+           EXIT.
+
       ****************************************************************
       *  The End
       ****************************************************************
\ No newline at end of file
