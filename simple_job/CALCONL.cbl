@@ -0,0 +1,94 @@
+      ****************************************************************
+      * Program name:    CALCONL
+      * Original author: CALC MAINTENANCE TEAM
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  --------------------------------------
+      * 08/08/26  MAINT         Created - interactive online front end
+      *                         for one-off calculations, so a user can
+      *                         key an operation and two values at a
+      *                         screen instead of building a batch
+      *                         transaction just to check one figure.
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CALCONL.
+       AUTHOR. CALC MAINTENANCE TEAM.
+       INSTALLATION. PROJECT COBOL.
+       DATE-WRITTEN. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      ****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WK-SCREEN-FIELDS.
+           05  WK-OPERATION-IN     PIC X(01).
+           05  WK-VALUE-ONE-IN     PIC S9(05)V99.
+           05  WK-VALUE-TWO-IN     PIC S9(05)V99.
+           05  WK-ROUNDING-IN      PIC X(01).
+
+       01  WK-CONTINUE-CONTROLS.
+           05  WK-CONTINUE-IN      PIC X(01)  VALUE 'Y'.
+              88  WK-CONTINUE-YES              VALUE 'Y' 'y'.
+
+           COPY LKREQUE.
+      ****************************************************************
+       SCREEN SECTION.
+       01  CALC-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 1  VALUE 'CALC - ONLINE CALCULATOR'.
+           05  LINE 3  COL 1  VALUE 'OPERATION (+ - * / % M E) .. '.
+           05  LINE 3  COL 30 PIC X(01)      TO WK-OPERATION-IN.
+           05  LINE 4  COL 1  VALUE 'VALUE ONE ................. '.
+           05  LINE 4  COL 30 PIC S9(05)V99  TO WK-VALUE-ONE-IN.
+           05  LINE 5  COL 1  VALUE 'VALUE TWO ................. '.
+           05  LINE 5  COL 30 PIC S9(05)V99  TO WK-VALUE-TWO-IN.
+           05  LINE 6  COL 1  VALUE 'ROUNDING MODE (R/T) ........ '.
+           05  LINE 6  COL 30 PIC X(01)      TO WK-ROUNDING-IN.
+
+       01  RESULT-SCREEN.
+           05  LINE 9  COL 1  VALUE 'RESULT ..................... '.
+           05  LINE 9  COL 30 PIC -(14)9,99  FROM LK-RESULT-MASK.
+           05  LINE 10 COL 1  VALUE 'RETURN CODE ................ '.
+           05  LINE 10 COL 30 PIC 9(02)      FROM LK-RETURN-CODE.
+      ****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM 100-CALCULATE THRU 100-EXIT
+              UNTIL NOT WK-CONTINUE-YES.
+
+           STOP RUN.
+
+      ****************************************************************
+      *  Prompt for one calculation, call CALC, and show the result.
+      ****************************************************************
+       100-CALCULATE.
+
+           DISPLAY CALC-SCREEN.
+           ACCEPT CALC-SCREEN.
+
+           MOVE WK-OPERATION-IN     TO LK-OPERATION.
+           MOVE WK-VALUE-ONE-IN     TO LK-VALUE-ONE.
+           MOVE WK-VALUE-TWO-IN     TO LK-VALUE-TWO.
+           MOVE WK-ROUNDING-IN      TO LK-ROUNDING-MODE.
+           MOVE ZEROS               TO LK-RETURN-CODE.
+
+           CALL 'CALC' USING LK-REQUEST.
+
+           DISPLAY RESULT-SCREEN.
+
+           DISPLAY 'ANOTHER CALCULATION (Y/N)? ' WITH NO ADVANCING.
+           ACCEPT WK-CONTINUE-IN.
+
+       100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *  The End
+      ****************************************************************
