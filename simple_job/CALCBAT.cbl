@@ -0,0 +1,440 @@
+      ****************************************************************
+      * Program name:    CALCBAT
+      * Original author: CALC MAINTENANCE TEAM
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  --------------------------------------
+      * 08/08/26  MAINT         Created - batch driver that reads a
+      *                         sequential file of calc requests,
+      *                         CALLs CALC once per record, and writes
+      *                         the formatted result to a results
+      *                         file, so a whole day's rate/fee calcs
+      *                         can run in a single batch window
+      *                         instead of one invocation at a time.
+      * 08/08/26  MAINT         Pass TRAN-ROUNDING-MODE through to
+      *                         LK-ROUNDING-MODE so a batch transaction
+      *                         can request truncation.
+      * 08/08/26  MAINT         Added the end-of-job control-total
+      *                         report - counts by operation, sum of
+      *                         results, rejects broken out by reason -
+      *                         so balancing has a run to sign off on.
+      * 08/08/26  MAINT         Added checkpoint/restart - the driver
+      *                         now checkpoints its input position every
+      *                         N records (N from the command line, or
+      *                         a default) and a rerun after an abend
+      *                         skips the records already processed
+      *                         instead of reprocessing the whole file.
+      * 08/08/26  MAINT         000-HOUSEKEEPING now checks
+      *                         WK-TRAN-STATUS after opening CALCIN and
+      *                         stops the run on a bad status instead of
+      *                         spinning forever on a missing file.
+      *                         Checkpoint interval is now trimmed and
+      *                         run through FUNCTION NUMVAL before the
+      *                         numeric test, since the raw space-padded
+      *                         COMMAND-LINE value failed IS NUMERIC for
+      *                         any argument shorter than 9 digits.
+      * 08/08/26  MAINT         Widened WK-SUM-RESULT and added an
+      *                         overflow flag on ADD ... ON SIZE ERROR
+      *                         so a batch large enough to overflow the
+      *                         control total is reported as unreliable
+      *                         instead of silently truncated. Every
+      *                         summary counter and the sum now ride
+      *                         along in CHECKPOINT-RECORD so a restart
+      *                         resumes the SAME running totals instead
+      *                         of 910-WRITE-SUMMARY only covering
+      *                         records processed since the restart.
+      *                         RESULT-FILE and CHECKPOINT-FILE opens
+      *                         and writes now check file status and
+      *                         stop the run on failure, matching the
+      *                         check already in place for TRAN-FILE.
+      * 08/08/26  MAINT         100-PROCESS-FILE only performs
+      *                         220-WRITE-CHECKPOINT for records past
+      *                         the restart baseline now, not on every
+      *                         interval boundary hit while replaying
+      *                         (skipping) already-processed records.
+      *                         The old code could write a checkpoint
+      *                         position behind the restart count while
+      *                         the totals in it were already caught
+      *                         up, so a second abend before the
+      *                         position caught back up would replay -
+      *                         and double-count - records already
+      *                         baked into the restored totals.
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CALCBAT.
+       AUTHOR. CALC MAINTENANCE TEAM.
+       INSTALLATION. PROJECT COBOL.
+       DATE-WRITTEN. 08/08/26.
+       SECURITY. NON-CONFIDENTIAL.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE       ASSIGN TO "CALCIN"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WK-TRAN-STATUS.
+
+           SELECT RESULT-FILE     ASSIGN TO "CALCOUT"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WK-RESULT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WK-CKPT-STATUS.
+      ****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORDING MODE IS F.
+           COPY TRANREC.
+
+       FD  RESULT-FILE
+           RECORDING MODE IS F.
+           COPY RESLTREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CKPTREC.
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+       01  WK-FILE-STATUSES.
+           05  WK-TRAN-STATUS      PIC X(02)  VALUE SPACES.
+           05  WK-RESULT-STATUS    PIC X(02)  VALUE SPACES.
+           05  WK-CKPT-STATUS      PIC X(02)  VALUE SPACES.
+
+       01  WK-SWITCHES.
+           05  WK-EOF-SWITCH       PIC X(01)  VALUE 'N'.
+              88  WK-END-OF-FILE              VALUE 'Y'.
+
+       01  WK-CHECKPOINT-CONTROLS.
+           05  WK-CKPT-INTERVAL      PIC 9(09) VALUE 1000.
+           05  WK-CKPT-INTERVAL-X    PIC X(09) VALUE SPACES.
+           05  WK-RECORDS-READ       PIC 9(09) VALUE ZEROS.
+           05  WK-RESTART-COUNT      PIC 9(09) VALUE ZEROS.
+
+       01  WK-SUMMARY-COUNTERS.
+           05  WK-COUNT-ADD          PIC 9(09) VALUE ZEROS.
+           05  WK-COUNT-SUB          PIC 9(09) VALUE ZEROS.
+           05  WK-COUNT-MUL          PIC 9(09) VALUE ZEROS.
+           05  WK-COUNT-DIV          PIC 9(09) VALUE ZEROS.
+           05  WK-COUNT-REM          PIC 9(09) VALUE ZEROS.
+           05  WK-COUNT-EXP          PIC 9(09) VALUE ZEROS.
+           05  WK-COUNT-REJECT-OP    PIC 9(09) VALUE ZEROS.
+           05  WK-COUNT-REJECT-V1    PIC 9(09) VALUE ZEROS.
+           05  WK-COUNT-REJECT-V2    PIC 9(09) VALUE ZEROS.
+           05  WK-COUNT-REJECT-ARITH PIC 9(09) VALUE ZEROS.
+           05  WK-SUM-RESULT         PIC S9(16)V99 VALUE ZEROS.
+           05  WK-SUM-RESULT-MASK    PIC -(18)9,99.
+           05  WK-SUM-OVERFLOW       PIC X(01)  VALUE 'N'.
+              88  WK-SUM-IS-OVERFLOWED         VALUE 'Y'.
+
+           COPY LKREQUE.
+      ****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM 000-HOUSEKEEPING THRU 000-EXIT.
+           PERFORM 100-PROCESS-FILE THRU 100-EXIT.
+           PERFORM 900-TERMINATION  THRU 900-EXIT.
+
+           STOP RUN.
+
+      ****************************************************************
+      *  Initial Procedures
+      ****************************************************************
+       000-HOUSEKEEPING.
+
+           ACCEPT WK-CKPT-INTERVAL-X FROM COMMAND-LINE.
+           IF WK-CKPT-INTERVAL-X NOT = SPACES
+                 AND FUNCTION TRIM(WK-CKPT-INTERVAL-X) IS NUMERIC
+              MOVE FUNCTION NUMVAL(FUNCTION TRIM(WK-CKPT-INTERVAL-X))
+                                            TO WK-CKPT-INTERVAL
+           END-IF.
+           IF WK-CKPT-INTERVAL = ZEROS
+              MOVE 1000 TO WK-CKPT-INTERVAL
+           END-IF.
+
+           PERFORM 010-CHECK-RESTART THRU 010-EXIT.
+
+           OPEN INPUT TRAN-FILE.
+           IF WK-TRAN-STATUS NOT = '00'
+              DISPLAY 'CALCBAT: UNABLE TO OPEN CALCIN, STATUS = '
+                      WK-TRAN-STATUS
+              STOP RUN
+           END-IF.
+
+           IF WK-RESTART-COUNT > ZEROS
+              OPEN EXTEND RESULT-FILE
+              IF WK-RESULT-STATUS = '35'
+                 OPEN OUTPUT RESULT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT RESULT-FILE
+           END-IF.
+           IF WK-RESULT-STATUS NOT = '00'
+              DISPLAY 'CALCBAT: UNABLE TO OPEN CALCOUT, STATUS = '
+                      WK-RESULT-STATUS
+              STOP RUN
+           END-IF.
+
+       000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *  Look for a checkpoint left by a prior run that did not reach
+      *  900-TERMINATION.  A found, non-zero record count means a
+      *  restart - resume just past that many input records, and pick
+      *  the running control totals back up where that run left off
+      *  instead of starting 910-WRITE-SUMMARY's counters over at zero.
+      ****************************************************************
+       010-CHECK-RESTART.
+
+           MOVE ZEROS TO WK-RESTART-COUNT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           EVALUATE WK-CKPT-STATUS
+              WHEN '00'
+                 READ CHECKPOINT-FILE
+                    AT END
+                       MOVE ZEROS TO WK-RESTART-COUNT
+                    NOT AT END
+                       MOVE CKPT-RECORD-COUNT  TO WK-RESTART-COUNT
+                       MOVE CKPT-COUNT-ADD     TO WK-COUNT-ADD
+                       MOVE CKPT-COUNT-SUB     TO WK-COUNT-SUB
+                       MOVE CKPT-COUNT-MUL     TO WK-COUNT-MUL
+                       MOVE CKPT-COUNT-DIV     TO WK-COUNT-DIV
+                       MOVE CKPT-COUNT-REM     TO WK-COUNT-REM
+                       MOVE CKPT-COUNT-EXP     TO WK-COUNT-EXP
+                       MOVE CKPT-COUNT-REJECT-OP
+                                       TO WK-COUNT-REJECT-OP
+                       MOVE CKPT-COUNT-REJECT-V1
+                                       TO WK-COUNT-REJECT-V1
+                       MOVE CKPT-COUNT-REJECT-V2
+                                       TO WK-COUNT-REJECT-V2
+                       MOVE CKPT-COUNT-REJECT-ARITH
+                                       TO WK-COUNT-REJECT-ARITH
+                       MOVE CKPT-SUM-RESULT    TO WK-SUM-RESULT
+                       IF CKPT-SUM-OVERFLOW EQUAL 'Y'
+                          SET WK-SUM-IS-OVERFLOWED TO TRUE
+                       END-IF
+                 END-READ
+                 CLOSE CHECKPOINT-FILE
+              WHEN '35'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'CALCBAT: UNABLE TO OPEN CALCCKPT, STATUS = '
+                         WK-CKPT-STATUS
+                 STOP RUN
+           END-EVALUATE.
+
+       010-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *  Mainly procedures
+      ****************************************************************
+       100-PROCESS-FILE.
+
+           PERFORM UNTIL WK-END-OF-FILE
+              READ TRAN-FILE
+                 AT END
+                    SET WK-END-OF-FILE TO TRUE
+                 NOT AT END
+                    ADD 1 TO WK-RECORDS-READ
+                    IF WK-RECORDS-READ > WK-RESTART-COUNT
+                       PERFORM 200-PROCESS-RECORD THRU 200-EXIT
+                       IF FUNCTION MOD(WK-RECORDS-READ
+                             WK-CKPT-INTERVAL) = 0
+                          PERFORM 220-WRITE-CHECKPOINT THRU 220-EXIT
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+       100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *  Build a LK-REQUEST from the transaction record, call CALC,
+      *  and write the formatted result to the results file.
+      ****************************************************************
+       200-PROCESS-RECORD.
+
+           MOVE TRAN-OPERATION      TO LK-OPERATION.
+           MOVE TRAN-VALUE-ONE      TO LK-VALUE-ONE.
+           MOVE TRAN-VALUE-TWO      TO LK-VALUE-TWO.
+           MOVE TRAN-ROUNDING-MODE  TO LK-ROUNDING-MODE.
+           MOVE ZEROS               TO LK-RETURN-CODE.
+
+           CALL 'CALC' USING LK-REQUEST.
+
+           MOVE TRAN-OPERATION      TO RES-OPERATION.
+           MOVE TRAN-VALUE-ONE      TO RES-VALUE-ONE.
+           MOVE TRAN-VALUE-TWO      TO RES-VALUE-TWO.
+           MOVE LK-RETURN-CODE      TO RES-RETURN-CODE.
+           MOVE LK-RESULT-MASK      TO RES-RESULT-MASK.
+
+           WRITE RESULT-RECORD.
+           IF WK-RESULT-STATUS NOT = '00'
+              DISPLAY 'CALCBAT: ERROR WRITING CALCOUT, STATUS = '
+                      WK-RESULT-STATUS
+              STOP RUN
+           END-IF.
+
+           PERFORM 210-TALLY-SUMMARY THRU 210-EXIT.
+
+       200-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *  Control totals for the end-of-job summary report.
+      ****************************************************************
+       210-TALLY-SUMMARY.
+
+           EVALUATE LK-RETURN-CODE
+              WHEN 10
+                 ADD 1 TO WK-COUNT-REJECT-OP
+              WHEN 20
+                 ADD 1 TO WK-COUNT-REJECT-V1
+              WHEN 21
+                 ADD 1 TO WK-COUNT-REJECT-V2
+              WHEN 30
+                 ADD 1 TO WK-COUNT-REJECT-ARITH
+              WHEN OTHER
+                 ADD LK-RESULT-VALUE TO WK-SUM-RESULT
+                    ON SIZE ERROR
+                       SET WK-SUM-IS-OVERFLOWED TO TRUE
+                 END-ADD
+                 EVALUATE TRAN-OPERATION
+                    WHEN '+'
+                       ADD 1 TO WK-COUNT-ADD
+                    WHEN '-'
+                       ADD 1 TO WK-COUNT-SUB
+                    WHEN '*'
+                       ADD 1 TO WK-COUNT-MUL
+                    WHEN '/'
+                       ADD 1 TO WK-COUNT-DIV
+                    WHEN '%'
+                       ADD 1 TO WK-COUNT-REM
+                    WHEN 'M'
+                       ADD 1 TO WK-COUNT-REM
+                    WHEN 'E'
+                       ADD 1 TO WK-COUNT-EXP
+                 END-EVALUATE
+           END-EVALUATE.
+
+       210-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *  Record how many input records have been processed, and the
+      *  running control totals built up so far, so a rerun after an
+      *  abend can restart just past this point with the same totals.
+      ****************************************************************
+       220-WRITE-CHECKPOINT.
+
+           MOVE WK-RECORDS-READ         TO CKPT-RECORD-COUNT.
+           MOVE WK-COUNT-ADD            TO CKPT-COUNT-ADD.
+           MOVE WK-COUNT-SUB            TO CKPT-COUNT-SUB.
+           MOVE WK-COUNT-MUL            TO CKPT-COUNT-MUL.
+           MOVE WK-COUNT-DIV            TO CKPT-COUNT-DIV.
+           MOVE WK-COUNT-REM            TO CKPT-COUNT-REM.
+           MOVE WK-COUNT-EXP            TO CKPT-COUNT-EXP.
+           MOVE WK-COUNT-REJECT-OP      TO CKPT-COUNT-REJECT-OP.
+           MOVE WK-COUNT-REJECT-V1      TO CKPT-COUNT-REJECT-V1.
+           MOVE WK-COUNT-REJECT-V2      TO CKPT-COUNT-REJECT-V2.
+           MOVE WK-COUNT-REJECT-ARITH   TO CKPT-COUNT-REJECT-ARITH.
+           MOVE WK-SUM-RESULT           TO CKPT-SUM-RESULT.
+           IF WK-SUM-IS-OVERFLOWED
+              MOVE 'Y' TO CKPT-SUM-OVERFLOW
+           ELSE
+              MOVE 'N' TO CKPT-SUM-OVERFLOW
+           END-IF.
+
+           PERFORM 225-CHECKPOINT-WRITE THRU 225-EXIT.
+
+       220-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *  Common OUTPUT/WRITE/CLOSE of CHECKPOINT-RECORD, shared by the
+      *  periodic checkpoint and the end-of-job reset to zero.  Checks
+      *  file status on both the OPEN and the WRITE, the same as every
+      *  other file this program touches.
+      ****************************************************************
+       225-CHECKPOINT-WRITE.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WK-CKPT-STATUS NOT = '00'
+              DISPLAY 'CALCBAT: UNABLE TO OPEN CALCCKPT FOR '
+                      'CHECKPOINT, STATUS = ' WK-CKPT-STATUS
+              STOP RUN
+           END-IF.
+
+           WRITE CHECKPOINT-RECORD.
+           IF WK-CKPT-STATUS NOT = '00'
+              DISPLAY 'CALCBAT: ERROR WRITING CALCCKPT, STATUS = '
+                      WK-CKPT-STATUS
+              STOP RUN
+           END-IF.
+
+           CLOSE CHECKPOINT-FILE.
+
+       225-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *  Final Procedures
+      ****************************************************************
+       900-TERMINATION.
+
+           CLOSE TRAN-FILE RESULT-FILE.
+
+           MOVE ZEROS TO CHECKPOINT-RECORD.
+           PERFORM 225-CHECKPOINT-WRITE THRU 225-EXIT.
+
+           PERFORM 910-WRITE-SUMMARY THRU 910-EXIT.
+
+       900-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *  Control-total report - what our balancing procedures need
+      *  before signing off a day's calc run as clean.
+      ****************************************************************
+       910-WRITE-SUMMARY.
+
+           MOVE WK-SUM-RESULT TO WK-SUM-RESULT-MASK.
+
+           DISPLAY '=================================================='.
+           DISPLAY 'CALCBAT CONTROL TOTAL REPORT'.
+           DISPLAY '=================================================='.
+           DISPLAY 'ADDITIONS PROCESSED .......... ' WK-COUNT-ADD.
+           DISPLAY 'SUBTRACTIONS PROCESSED ....... ' WK-COUNT-SUB.
+           DISPLAY 'MULTIPLICATIONS PROCESSED .... ' WK-COUNT-MUL.
+           DISPLAY 'DIVISIONS PROCESSED .......... ' WK-COUNT-DIV.
+           DISPLAY 'REMAINDERS PROCESSED ......... ' WK-COUNT-REM.
+           DISPLAY 'EXPONENTS PROCESSED .......... ' WK-COUNT-EXP.
+           DISPLAY 'REJECTED - INVALID OPERATION . ' WK-COUNT-REJECT-OP.
+           DISPLAY 'REJECTED - VALUE ONE ......... ' WK-COUNT-REJECT-V1.
+           DISPLAY 'REJECTED - VALUE TWO ......... ' WK-COUNT-REJECT-V2.
+           DISPLAY 'REJECTED - ARITHMETIC ERROR .. '
+                   WK-COUNT-REJECT-ARITH.
+           DISPLAY 'SUM OF RESULTS ............... ' WK-SUM-RESULT-MASK.
+           IF WK-SUM-IS-OVERFLOWED
+              DISPLAY '*** SUM OF RESULTS OVERFLOWED - CONTROL '
+                      'TOTAL UNRELIABLE ***'
+           END-IF.
+           DISPLAY '=================================================='.
+
+       910-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *  The End
+      ****************************************************************
